@@ -4,61 +4,716 @@
 
        ENVIRONMENT DIVISION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRATO-ENTRADA ASSIGN TO "EXTRATO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-EXTRATO.
+
+           SELECT SAIDA-PARES ASSIGN TO "SAIDA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SAIDA.
+
+           SELECT RELATORIO ASSIGN TO "RELATORIO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RELATORIO.
+
+           SELECT ARQ-RESTART ASSIGN TO "RESTART.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RESTART.
+
+           SELECT ARQ-AUDITORIA ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDITORIA.
 
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  EXTRATO-ENTRADA.
+       01  REG-EXTRATO.
+           05 EXT-TIPO-REG         PIC X(01).
+               88 EXT-REG-CABECALHO    VALUE "H".
+               88 EXT-REG-DETALHE      VALUE "D".
+           05 EXT-DADOS             PIC X(19).
+
+       01  REG-EXTRATO-CAB REDEFINES REG-EXTRATO.
+           05 FILLER                PIC X(01).
+           05 EXT-TARGET-RAW        PIC X(05).
+           05 EXT-QTDE-REGS-RAW     PIC X(04).
+           05 EXT-MODO-BUSCA-RAW    PIC X(01).
+           05 EXT-CHECKPOINT-RAW    PIC X(04).
+           05 FILLER                PIC X(05).
+
+       01  REG-EXTRATO-DET REDEFINES REG-EXTRATO.
+           05 FILLER                PIC X(01).
+           05 EXT-VALOR-RAW         PIC X(05).
+           05 FILLER                PIC X(14).
+
+       FD  SAIDA-PARES.
+       01  REG-SAIDA.
+           05 SAIDA-INDICE-01       PIC 9(04).
+           05 SAIDA-INDICE-02       PIC 9(04).
+           05 SAIDA-INDICE-03       PIC 9(04).
+           05 SAIDA-VALOR-01        PIC 9(05).
+           05 SAIDA-VALOR-02        PIC 9(05).
+           05 SAIDA-VALOR-03        PIC 9(05).
+
+       FD  RELATORIO.
+       01  LINHA-RELATORIO          PIC X(80).
+
+       FD  ARQ-RESTART.
+       01  REG-RESTART.
+           05 RESTART-POSICAO-I     PIC 9(04).
+           05 RESTART-ENCONTROU     PIC X(01).
+           05 RESTART-QTDE-PARES    PIC 9(05).
+           05 RESTART-CONCLUIDO     PIC X(01).
+           05 RESTART-MODO-BUSCA    PIC 9(01).
+           05 RESTART-QTDE-REGS     PIC 9(04).
+
+       FD  ARQ-AUDITORIA.
+       01  REG-AUDITORIA.
+           05 AUD-DATA              PIC 9(08).
+           05 AUD-HORA              PIC 9(08).
+           05 AUD-JOB-ID            PIC X(08).
+           05 AUD-TIPO-REG          PIC X(01).
+               88 AUD-REG-VALOR         VALUE "V".
+               88 AUD-REG-PAR           VALUE "P".
+               88 AUD-REG-EXCECAO       VALUE "E".
+               88 AUD-REG-RESUMO        VALUE "C".
+           05 AUD-DADOS             PIC X(35).
+
+       01  AUD-DADOS-VALOR REDEFINES REG-AUDITORIA.
+           05 FILLER                PIC X(25).
+           05 AUD-VAL-INDICE        PIC 9(04).
+           05 AUD-VAL-VALOR         PIC 9(05).
+           05 FILLER                PIC X(26).
+
+       01  AUD-DADOS-PAR REDEFINES REG-AUDITORIA.
+           05 FILLER                PIC X(25).
+           05 AUD-PAR-INDICE-01     PIC 9(04).
+           05 AUD-PAR-INDICE-02     PIC 9(04).
+           05 AUD-PAR-INDICE-03     PIC 9(04).
+           05 AUD-PAR-VALOR-01      PIC 9(05).
+           05 AUD-PAR-VALOR-02      PIC 9(05).
+           05 AUD-PAR-VALOR-03      PIC 9(05).
+           05 FILLER                PIC X(08).
+
+       01  AUD-DADOS-EXCECAO REDEFINES REG-AUDITORIA.
+           05 FILLER                PIC X(25).
+           05 AUD-EXC-VALOR-BRUTO   PIC X(05).
+           05 AUD-EXC-MOTIVO        PIC X(30).
+
+       01  AUD-DADOS-RESUMO REDEFINES REG-AUDITORIA.
+           05 FILLER                PIC X(25).
+           05 AUD-TARGET            PIC 9(05).
+           05 AUD-QTDE-NUMS         PIC 9(04).
+           05 AUD-RESULTADO         PIC X(01).
+           05 AUD-QTDE-PARES        PIC 9(05).
+           05 FILLER                PIC X(20).
+
        WORKING-STORAGE SECTION.
 
        01 VARIAVEL-DE-CONTROLE.
-           05 I                PIC 9(02) VALUE 1.
-           05 J                PIC 9(02) VALUE 1.
-           05 INDICE-01        PIC Z9.
-           05 INDICE-02        PIC Z9.
-           05 SOMA-TEMPORARIA  PIC 9(05) VALUE 0.
-           05 TARGET           PIC 9(05) VALUE 0.
-           05 ENCONTROU        PIC X(01) VALUE "N".
+           05 I                     PIC 9(04) VALUE 1.
+           05 J                     PIC 9(04) VALUE 1.
+           05 K                     PIC 9(04) VALUE 1.
+           05 T                     PIC 9(04) VALUE 1.
+           05 PONTEIRO-CADEIA       PIC 9(04) VALUE 0.
+           05 COMPLEMENTO           PIC 9(05) VALUE 0.
+           05 TARGET-PARCIAL        PIC 9(05) VALUE 0.
+           05 IDX-01-NUM            PIC 9(04) VALUE 0.
+           05 IDX-02-NUM            PIC 9(04) VALUE 0.
+           05 IDX-03-NUM            PIC 9(04) VALUE 0.
+           05 INDICE-01             PIC ZZZ9.
+           05 INDICE-02             PIC ZZZ9.
+           05 INDICE-03             PIC ZZZ9.
+           05 TARGET                PIC 9(05) VALUE 0.
+           05 ENCONTROU             PIC X(01) VALUE "N".
+           05 QTDE-PARES-ACHADOS    PIC 9(05) VALUE 0.
+           05 ESPERADO-QTDE-REGS    PIC 9(04) VALUE 0.
+           05 MODO-BUSCA            PIC 9(01) VALUE 2.
+               88 MODO-DOIS-NUMEROS     VALUE 2.
+               88 MODO-TRES-NUMEROS     VALUE 3.
+           05 POSICAO-INICIAL-I     PIC 9(04) VALUE 1.
+           05 INTERVALO-CHECKPOINT  PIC 9(04) VALUE 100.
+           05 QUOCIENTE-AUX         PIC 9(04) VALUE 0.
+           05 RESTO-CHECKPOINT      PIC 9(04) VALUE 0.
+           05 DATA-EXECUCAO         PIC 9(08) VALUE 0.
+           05 HORA-EXECUCAO         PIC 9(08) VALUE 0.
+           05 JOB-ID-EXECUCAO       PIC X(08) VALUE SPACES.
+           05 VALOR-BRUTO-EXCECAO   PIC X(05) VALUE SPACES.
+           05 MOTIVO-EXCECAO        PIC X(30) VALUE SPACES.
+
+       01 STATUS-ARQUIVOS.
+           05 FS-EXTRATO            PIC X(02) VALUE "00".
+               88 FIM-EXTRATO           VALUE "10".
+           05 FS-SAIDA              PIC X(02) VALUE "00".
+           05 FS-RELATORIO          PIC X(02) VALUE "00".
+           05 FS-RESTART            PIC X(02) VALUE "00".
+           05 FS-AUDITORIA          PIC X(02) VALUE "00".
 
        01 MINHA-TABELA.
+           05 QTDE-REGS             PIC 9(04) VALUE 0.
+           05 LISTA-NUMS OCCURS 1 TO 9999 TIMES
+                         DEPENDING ON QTDE-REGS
+                         PIC 9(05).
 
-           05 LISTA-NUMS       PIC 9(05) OCCURS 5 TIMES.
+       01 TABELA-EXCECOES.
+           05 QTDE-EXCECOES         PIC 9(04) VALUE 0.
+           05 LISTA-EXCECOES OCCURS 1 TO 9999 TIMES
+                              DEPENDING ON QTDE-EXCECOES.
+               10 EXCECAO-VALOR-BRUTO  PIC X(05).
+               10 EXCECAO-MOTIVO       PIC X(30).
 
+       01 TABELA-LOOKUP.
+           05 LOOKUP-CABECA OCCURS 100000 TIMES PIC 9(04) VALUE 0.
+
+       01 TABELA-CADEIA.
+           05 CADEIA-PROXIMO OCCURS 1 TO 9999 TIMES
+                              DEPENDING ON QTDE-REGS
+                              PIC 9(04) VALUE 0.
+
+       01 TABELA-TOCADOS.
+           05 QTDE-TOCADOS          PIC 9(04) VALUE 0.
+           05 VALOR-TOCADO OCCURS 1 TO 9999 TIMES
+                            DEPENDING ON QTDE-TOCADOS
+                            PIC 9(05).
 
        PROCEDURE DIVISION.
        INICIO.
-           
+
            DISPLAY "---LEETCODE TWO SUM---".
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               DISPLAY "DIGITE O NUMS "I": "
-               ACCEPT LISTA-NUMS(I)
-           END-PERFORM.
-           
-           DISPLAY "QUAL O TARGET?".
-           ACCEPT TARGET.
+           PERFORM CAPTURAR-DADOS-EXECUCAO
+           PERFORM ABRIR-EXTRATO
+           PERFORM LER-EXTRATO
+           PERFORM LER-RESTART
+           PERFORM ABRIR-ARQUIVOS
+           PERFORM GRAVAR-CABECALHO-RELATORIO
+           PERFORM GRAVAR-AUDITORIA-VALORES
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               
-               ADD I 1 GIVING J
+           IF MODO-TRES-NUMEROS
+               PERFORM PROCESSAR-TRIOS
+           ELSE
+               PERFORM PROCESSAR-PARES
+           END-IF
 
-               PERFORM VARYING J FROM J BY 1 UNTIL J > 5
-                COMPUTE SOMA-TEMPORARIA = LISTA-NUMS(I) + LISTA-NUMS(J)
+           PERFORM GRAVAR-RODAPE-RELATORIO
+           PERFORM GRAVAR-AUDITORIA
+           PERFORM GRAVAR-RESTART-FINAL
+           PERFORM FECHAR-ARQUIVOS
 
-                 IF SOMA-TEMPORARIA = TARGET AND ENCONTROU = "N"
-                   COMPUTE INDICE-01 = I - 1
-                   COMPUTE INDICE-02 = J - 1
-                   MOVE "S" TO ENCONTROU
-                 END-IF 
+           STOP RUN.
 
-               END-PERFORM
+       CAPTURAR-DADOS-EXECUCAO.
+           ACCEPT DATA-EXECUCAO FROM DATE YYYYMMDD
+           ACCEPT HORA-EXECUCAO FROM TIME
+           MOVE SPACES TO JOB-ID-EXECUCAO
+           ACCEPT JOB-ID-EXECUCAO FROM ENVIRONMENT "JOBID".
 
-           END-PERFORM.
+       ABRIR-EXTRATO.
+           OPEN INPUT EXTRATO-ENTRADA
+           OPEN EXTEND ARQ-AUDITORIA
+           IF FS-AUDITORIA NOT = "00"
+               OPEN OUTPUT ARQ-AUDITORIA
+           END-IF.
 
-           IF ENCONTROU = "S"
-               DISPLAY "RESULTADO ENCONTRADO"
-               DISPLAY "INDICE:["INDICE-01", "INDICE-02"]"
+       ABRIR-ARQUIVOS.
+           IF POSICAO-INICIAL-I > 1
+               OPEN EXTEND SAIDA-PARES
+               IF FS-SAIDA NOT = "00"
+                   OPEN OUTPUT SAIDA-PARES
+               END-IF
+               OPEN EXTEND RELATORIO
+               IF FS-RELATORIO NOT = "00"
+                   OPEN OUTPUT RELATORIO
+               END-IF
+           ELSE
+               OPEN OUTPUT SAIDA-PARES
+               OPEN OUTPUT RELATORIO
+           END-IF.
+
+       FECHAR-ARQUIVOS.
+           CLOSE EXTRATO-ENTRADA
+           CLOSE SAIDA-PARES
+           CLOSE RELATORIO
+           CLOSE ARQ-AUDITORIA.
+
+       LER-RESTART.
+           MOVE 1 TO POSICAO-INICIAL-I
+           OPEN INPUT ARQ-RESTART
+           IF FS-RESTART = "00"
+               READ ARQ-RESTART
+                   AT END MOVE "10" TO FS-RESTART
+               END-READ
+               IF FS-RESTART = "00" AND RESTART-CONCLUIDO = "N"
+                   IF MODO-DOIS-NUMEROS
+                           AND RESTART-MODO-BUSCA = MODO-BUSCA
+                           AND RESTART-QTDE-REGS = QTDE-REGS
+                       COMPUTE POSICAO-INICIAL-I =
+                           RESTART-POSICAO-I + 1
+                       MOVE RESTART-ENCONTROU TO ENCONTROU
+                       MOVE RESTART-QTDE-PARES TO QTDE-PARES-ACHADOS
+                       DISPLAY
+                           "RETOMANDO EXECUCAO A PARTIR DO INDICE "
+                           POSICAO-INICIAL-I
+                   ELSE
+                       DISPLAY "AVISO: RESTART.DAT NAO CORRESPONDE"
+                           " A ESTA EXECUCAO (MODO OU QUANTIDADE"
+                           " DE REGISTROS DIFERENTE) - INICIANDO"
+                           " DO ZERO."
+                   END-IF
+               END-IF
+               CLOSE ARQ-RESTART
+           END-IF.
+
+       LER-EXTRATO.
+           MOVE 0 TO QTDE-REGS
+           MOVE 0 TO J
+           READ EXTRATO-ENTRADA
+               AT END MOVE "10" TO FS-EXTRATO
+           END-READ
+
+           IF FS-EXTRATO NOT = "00"
+               DISPLAY "ERRO: ARQUIVO DE ENTRADA VAZIO OU NAO"
+                   " ENCONTRADO."
+           ELSE
+               IF NOT EXT-REG-CABECALHO
+                   DISPLAY "ERRO: PRIMEIRO REGISTRO DO EXTRATO NAO E"
+                       " CABECALHO."
+               ELSE
+                   PERFORM VALIDAR-CABECALHO
+                   PERFORM UNTIL FIM-EXTRATO
+                       READ EXTRATO-ENTRADA
+                           AT END SET FIM-EXTRATO TO TRUE
+                       END-READ
+                       IF NOT FIM-EXTRATO
+                           IF EXT-REG-DETALHE
+                               PERFORM VALIDAR-DETALHE
+                           END-IF
+                       END-IF
+                   END-PERFORM
+                   IF ESPERADO-QTDE-REGS NOT = QTDE-REGS
+                       MOVE ESPERADO-QTDE-REGS TO VALOR-BRUTO-EXCECAO
+                       MOVE "QTDE REGS DIVERGE DO CABECALHO"
+                           TO MOTIVO-EXCECAO
+                       PERFORM REGISTRAR-EXCECAO
+                   END-IF
+               END-IF
+           END-IF.
+
+       VALIDAR-CABECALHO.
+           IF EXT-TARGET-RAW IS NUMERIC
+               MOVE EXT-TARGET-RAW TO TARGET
+           ELSE
+               MOVE EXT-TARGET-RAW TO VALOR-BRUTO-EXCECAO
+               MOVE "TARGET INVALIDO - ASSUMIU ZERO"
+                   TO MOTIVO-EXCECAO
+               PERFORM REGISTRAR-EXCECAO
+               MOVE 0 TO TARGET
+           END-IF
+
+           IF EXT-MODO-BUSCA-RAW = "3"
+               MOVE 3 TO MODO-BUSCA
+           ELSE
+               IF EXT-MODO-BUSCA-RAW NOT = "2"
+                   MOVE EXT-MODO-BUSCA-RAW TO VALOR-BRUTO-EXCECAO
+                   MOVE "MODO BUSCA INVALIDO - USOU 2"
+                       TO MOTIVO-EXCECAO
+                   PERFORM REGISTRAR-EXCECAO
+               END-IF
+               MOVE 2 TO MODO-BUSCA
+           END-IF
+
+           IF EXT-QTDE-REGS-RAW IS NUMERIC
+               MOVE EXT-QTDE-REGS-RAW TO ESPERADO-QTDE-REGS
+           ELSE
+               MOVE 0 TO ESPERADO-QTDE-REGS
+           END-IF
+
+           IF EXT-CHECKPOINT-RAW IS NUMERIC AND
+                   EXT-CHECKPOINT-RAW NOT = 0
+               MOVE EXT-CHECKPOINT-RAW TO INTERVALO-CHECKPOINT
+           ELSE
+               IF EXT-CHECKPOINT-RAW NOT = SPACES
+                   MOVE EXT-CHECKPOINT-RAW TO VALOR-BRUTO-EXCECAO
+                   MOVE "CHECKPOINT INVALIDO - PADRAO"
+                       TO MOTIVO-EXCECAO
+                   PERFORM REGISTRAR-EXCECAO
+               END-IF
+           END-IF.
+
+       VALIDAR-DETALHE.
+           IF EXT-VALOR-RAW IS NOT NUMERIC
+               MOVE EXT-VALOR-RAW TO VALOR-BRUTO-EXCECAO
+               MOVE "VALOR NAO NUMERICO" TO MOTIVO-EXCECAO
+               PERFORM REGISTRAR-EXCECAO
+           ELSE
+               IF J >= 9999
+                   MOVE EXT-VALOR-RAW TO VALOR-BRUTO-EXCECAO
+                   MOVE "TABELA CHEIA - IGNORADO"
+                       TO MOTIVO-EXCECAO
+                   PERFORM REGISTRAR-EXCECAO
+               ELSE
+                   ADD 1 TO J
+                   MOVE J TO QTDE-REGS
+                   MOVE EXT-VALOR-RAW TO LISTA-NUMS(J)
+               END-IF
+           END-IF.
+
+       REGISTRAR-EXCECAO.
+           IF QTDE-EXCECOES >= 9999
+               DISPLAY "TABELA DE EXCECOES CHEIA - DESCARTANDO"
+                   " REGISTRO."
+           ELSE
+               ADD 1 TO QTDE-EXCECOES
+               MOVE VALOR-BRUTO-EXCECAO
+                   TO EXCECAO-VALOR-BRUTO(QTDE-EXCECOES)
+               MOVE MOTIVO-EXCECAO TO EXCECAO-MOTIVO(QTDE-EXCECOES)
+               DISPLAY "EXCECAO: VALOR [" VALOR-BRUTO-EXCECAO "] - "
+                   MOTIVO-EXCECAO
+               PERFORM PREPARAR-CABECALHO-AUDITORIA
+               MOVE "E" TO AUD-TIPO-REG
+               MOVE VALOR-BRUTO-EXCECAO TO AUD-EXC-VALOR-BRUTO
+               MOVE MOTIVO-EXCECAO TO AUD-EXC-MOTIVO
+               WRITE REG-AUDITORIA
+           END-IF.
+
+       GRAVAR-CABECALHO-RELATORIO.
+           IF POSICAO-INICIAL-I > 1
+               MOVE SPACES TO LINHA-RELATORIO
+               STRING "EXECUCAO RETOMADA A PARTIR DO INDICE "
+                      DELIMITED BY SIZE
+                      POSICAO-INICIAL-I DELIMITED BY SIZE
+                 INTO LINHA-RELATORIO
+               END-STRING
+               WRITE LINHA-RELATORIO
            ELSE
+               MOVE SPACES TO LINHA-RELATORIO
+               STRING "RELATORIO TWO SUM - DATA: " DELIMITED BY SIZE
+                      DATA-EXECUCAO              DELIMITED BY SIZE
+                      "  HORA: "                 DELIMITED BY SIZE
+                      HORA-EXECUCAO              DELIMITED BY SIZE
+                 INTO LINHA-RELATORIO
+               END-STRING
+               WRITE LINHA-RELATORIO
+
+               MOVE SPACES TO LINHA-RELATORIO
+               WRITE LINHA-RELATORIO
+
+               MOVE SPACES TO LINHA-RELATORIO
+               STRING "TARGET PROCURADO: " DELIMITED BY SIZE
+                      TARGET               DELIMITED BY SIZE
+                 INTO LINHA-RELATORIO
+               END-STRING
+               WRITE LINHA-RELATORIO
+
+               MOVE SPACES TO LINHA-RELATORIO
+               IF MODO-TRES-NUMEROS
+                   STRING "MODO DE BUSCA: TRES NUMEROS"
+                          DELIMITED BY SIZE
+                     INTO LINHA-RELATORIO
+                   END-STRING
+               ELSE
+                   STRING "MODO DE BUSCA: DOIS NUMEROS"
+                          DELIMITED BY SIZE
+                     INTO LINHA-RELATORIO
+                   END-STRING
+               END-IF
+               WRITE LINHA-RELATORIO
+
+               MOVE SPACES TO LINHA-RELATORIO
+               STRING "QUANTIDADE DE VALORES DE ENTRADA: "
+                      DELIMITED BY SIZE
+                      QTDE-REGS DELIMITED BY SIZE
+                 INTO LINHA-RELATORIO
+               END-STRING
+               WRITE LINHA-RELATORIO
+
+               MOVE SPACES TO LINHA-RELATORIO
+               WRITE LINHA-RELATORIO
+
+               MOVE SPACES TO LINHA-RELATORIO
+               STRING "VALORES DE ENTRADA:" DELIMITED BY SIZE
+                 INTO LINHA-RELATORIO
+               END-STRING
+               WRITE LINHA-RELATORIO
+
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > QTDE-REGS
+                   MOVE SPACES TO LINHA-RELATORIO
+                   STRING "  [" DELIMITED BY SIZE
+                          I     DELIMITED BY SIZE
+                          "] = " DELIMITED BY SIZE
+                          LISTA-NUMS(I) DELIMITED BY SIZE
+                     INTO LINHA-RELATORIO
+                   END-STRING
+                   WRITE LINHA-RELATORIO
+               END-PERFORM
+
+               MOVE SPACES TO LINHA-RELATORIO
+               WRITE LINHA-RELATORIO
+
+               PERFORM EMITIR-EXCECOES
+           END-IF.
+
+       EMITIR-EXCECOES.
+           IF QTDE-EXCECOES > 0
+               MOVE SPACES TO LINHA-RELATORIO
+               STRING "EXCECOES DE VALIDACAO (" DELIMITED BY SIZE
+                      QTDE-EXCECOES             DELIMITED BY SIZE
+                      "):"                      DELIMITED BY SIZE
+                 INTO LINHA-RELATORIO
+               END-STRING
+               WRITE LINHA-RELATORIO
+
+               PERFORM VARYING T FROM 1 BY 1 UNTIL T > QTDE-EXCECOES
+                   MOVE SPACES TO LINHA-RELATORIO
+                   STRING "  VALOR BRUTO [" DELIMITED BY SIZE
+                          EXCECAO-VALOR-BRUTO(T) DELIMITED BY SIZE
+                          "] - "            DELIMITED BY SIZE
+                          EXCECAO-MOTIVO(T) DELIMITED BY SIZE
+                     INTO LINHA-RELATORIO
+                   END-STRING
+                   WRITE LINHA-RELATORIO
+               END-PERFORM
+
+               MOVE SPACES TO LINHA-RELATORIO
+               WRITE LINHA-RELATORIO
+           END-IF.
+
+       PREPARAR-CABECALHO-AUDITORIA.
+           MOVE SPACES TO REG-AUDITORIA
+           MOVE DATA-EXECUCAO TO AUD-DATA
+           MOVE HORA-EXECUCAO TO AUD-HORA
+           MOVE JOB-ID-EXECUCAO TO AUD-JOB-ID.
+
+       GRAVAR-AUDITORIA-VALORES.
+           IF POSICAO-INICIAL-I = 1
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > QTDE-REGS
+                   PERFORM PREPARAR-CABECALHO-AUDITORIA
+                   MOVE "V" TO AUD-TIPO-REG
+                   COMPUTE AUD-VAL-INDICE = I - 1
+                   MOVE LISTA-NUMS(I) TO AUD-VAL-VALOR
+                   WRITE REG-AUDITORIA
+               END-PERFORM
+           END-IF.
+
+       PROCESSAR-PARES.
+           IF POSICAO-INICIAL-I > 1
+               PERFORM VARYING K FROM 1 BY 1
+                       UNTIL K >= POSICAO-INICIAL-I
+                   MOVE LOOKUP-CABECA(LISTA-NUMS(K) + 1) TO
+                       CADEIA-PROXIMO(K)
+                   MOVE K TO LOOKUP-CABECA(LISTA-NUMS(K) + 1)
+               END-PERFORM
+           END-IF
+
+           PERFORM VARYING I FROM POSICAO-INICIAL-I BY 1
+                   UNTIL I > QTDE-REGS
+               PERFORM BUSCAR-COMPLEMENTO
+               PERFORM INSERIR-NO-LOOKUP
+               DIVIDE I BY INTERVALO-CHECKPOINT
+                   GIVING QUOCIENTE-AUX REMAINDER RESTO-CHECKPOINT
+               IF RESTO-CHECKPOINT = 0
+                   PERFORM GRAVAR-CHECKPOINT
+               END-IF
+           END-PERFORM
+
+           IF ENCONTROU = "N"
                DISPLAY "NENHUM PAR ENCONTRADO."
            END-IF.
 
+       BUSCAR-COMPLEMENTO.
+           IF TARGET NOT LESS LISTA-NUMS(I)
+               COMPUTE COMPLEMENTO = TARGET - LISTA-NUMS(I)
+               MOVE LOOKUP-CABECA(COMPLEMENTO + 1) TO PONTEIRO-CADEIA
+               PERFORM UNTIL PONTEIRO-CADEIA = 0
+                   PERFORM GRAVAR-PAR-ENCONTRADO
+                   MOVE CADEIA-PROXIMO(PONTEIRO-CADEIA)
+                       TO PONTEIRO-CADEIA
+               END-PERFORM
+           END-IF.
+
+       GRAVAR-PAR-ENCONTRADO.
+           COMPUTE IDX-01-NUM = PONTEIRO-CADEIA - 1
+           COMPUTE IDX-02-NUM = I - 1
+           MOVE IDX-01-NUM TO INDICE-01
+           MOVE IDX-02-NUM TO INDICE-02
+           ADD 1 TO QTDE-PARES-ACHADOS
+           MOVE "S" TO ENCONTROU
 
+           DISPLAY "RESULTADO ENCONTRADO"
+           DISPLAY "INDICE:[" INDICE-01 ", " INDICE-02 "]"
 
-           STOP RUN.
+           MOVE IDX-01-NUM TO SAIDA-INDICE-01
+           MOVE IDX-02-NUM TO SAIDA-INDICE-02
+           MOVE 0 TO SAIDA-INDICE-03
+           MOVE LISTA-NUMS(PONTEIRO-CADEIA) TO SAIDA-VALOR-01
+           MOVE LISTA-NUMS(I) TO SAIDA-VALOR-02
+           MOVE 0 TO SAIDA-VALOR-03
+           WRITE REG-SAIDA
+
+           PERFORM PREPARAR-CABECALHO-AUDITORIA
+           MOVE "P" TO AUD-TIPO-REG
+           MOVE SAIDA-INDICE-01 TO AUD-PAR-INDICE-01
+           MOVE SAIDA-INDICE-02 TO AUD-PAR-INDICE-02
+           MOVE 0 TO AUD-PAR-INDICE-03
+           MOVE SAIDA-VALOR-01 TO AUD-PAR-VALOR-01
+           MOVE SAIDA-VALOR-02 TO AUD-PAR-VALOR-02
+           MOVE 0 TO AUD-PAR-VALOR-03
+           WRITE REG-AUDITORIA
+
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "PAR ENCONTRADO - INDICES: [" DELIMITED BY SIZE
+                  INDICE-01                     DELIMITED BY SIZE
+                  ", "                          DELIMITED BY SIZE
+                  INDICE-02                     DELIMITED BY SIZE
+                  "] VALORES: ["                DELIMITED BY SIZE
+                  SAIDA-VALOR-01                DELIMITED BY SIZE
+                  ", "                          DELIMITED BY SIZE
+                  SAIDA-VALOR-02                DELIMITED BY SIZE
+                  "]"                           DELIMITED BY SIZE
+             INTO LINHA-RELATORIO
+           END-STRING
+           WRITE LINHA-RELATORIO.
+
+       PROCESSAR-TRIOS.
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > QTDE-REGS
+               MOVE 0 TO QTDE-TOCADOS
+               IF TARGET NOT LESS LISTA-NUMS(K)
+                   COMPUTE TARGET-PARCIAL = TARGET - LISTA-NUMS(K)
+                   COMPUTE I = K + 1
+                   PERFORM VARYING I FROM I BY 1 UNTIL I > QTDE-REGS
+                       PERFORM BUSCAR-COMPLEMENTO-TRIO
+                       PERFORM INSERIR-NO-LOOKUP
+                   END-PERFORM
+               END-IF
+               PERFORM LIMPAR-TOCADOS
+           END-PERFORM
+
+           IF ENCONTROU = "N"
+               DISPLAY "NENHUM TRIO ENCONTRADO."
+           END-IF.
+
+       BUSCAR-COMPLEMENTO-TRIO.
+           IF TARGET-PARCIAL NOT LESS LISTA-NUMS(I)
+               COMPUTE COMPLEMENTO = TARGET-PARCIAL - LISTA-NUMS(I)
+               MOVE LOOKUP-CABECA(COMPLEMENTO + 1) TO PONTEIRO-CADEIA
+               PERFORM UNTIL PONTEIRO-CADEIA = 0
+                   PERFORM GRAVAR-TRIO-ENCONTRADO
+                   MOVE CADEIA-PROXIMO(PONTEIRO-CADEIA)
+                       TO PONTEIRO-CADEIA
+               END-PERFORM
+           END-IF.
+
+       GRAVAR-TRIO-ENCONTRADO.
+           COMPUTE IDX-01-NUM = PONTEIRO-CADEIA - 1
+           COMPUTE IDX-02-NUM = I - 1
+           COMPUTE IDX-03-NUM = K - 1
+           MOVE IDX-01-NUM TO INDICE-01
+           MOVE IDX-02-NUM TO INDICE-02
+           MOVE IDX-03-NUM TO INDICE-03
+           ADD 1 TO QTDE-PARES-ACHADOS
+           MOVE "S" TO ENCONTROU
+
+           DISPLAY "RESULTADO ENCONTRADO"
+           DISPLAY "INDICE:[" INDICE-01 ", " INDICE-02 ", " INDICE-03
+               "]"
+
+           MOVE IDX-01-NUM TO SAIDA-INDICE-01
+           MOVE IDX-02-NUM TO SAIDA-INDICE-02
+           MOVE IDX-03-NUM TO SAIDA-INDICE-03
+           MOVE LISTA-NUMS(PONTEIRO-CADEIA) TO SAIDA-VALOR-01
+           MOVE LISTA-NUMS(I) TO SAIDA-VALOR-02
+           MOVE LISTA-NUMS(K) TO SAIDA-VALOR-03
+           WRITE REG-SAIDA
+
+           PERFORM PREPARAR-CABECALHO-AUDITORIA
+           MOVE "P" TO AUD-TIPO-REG
+           MOVE SAIDA-INDICE-01 TO AUD-PAR-INDICE-01
+           MOVE SAIDA-INDICE-02 TO AUD-PAR-INDICE-02
+           MOVE SAIDA-INDICE-03 TO AUD-PAR-INDICE-03
+           MOVE SAIDA-VALOR-01 TO AUD-PAR-VALOR-01
+           MOVE SAIDA-VALOR-02 TO AUD-PAR-VALOR-02
+           MOVE SAIDA-VALOR-03 TO AUD-PAR-VALOR-03
+           WRITE REG-AUDITORIA
+
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "TRIO ENCONTRADO - INDICES: [" DELIMITED BY SIZE
+                  INDICE-01                      DELIMITED BY SIZE
+                  ", "                           DELIMITED BY SIZE
+                  INDICE-02                      DELIMITED BY SIZE
+                  ", "                           DELIMITED BY SIZE
+                  INDICE-03                      DELIMITED BY SIZE
+                  "] VALORES: ["                 DELIMITED BY SIZE
+                  SAIDA-VALOR-01                 DELIMITED BY SIZE
+                  ", "                           DELIMITED BY SIZE
+                  SAIDA-VALOR-02                 DELIMITED BY SIZE
+                  ", "                           DELIMITED BY SIZE
+                  SAIDA-VALOR-03                 DELIMITED BY SIZE
+                  "]"                            DELIMITED BY SIZE
+             INTO LINHA-RELATORIO
+           END-STRING
+           WRITE LINHA-RELATORIO.
+
+       INSERIR-NO-LOOKUP.
+           MOVE LOOKUP-CABECA(LISTA-NUMS(I) + 1) TO CADEIA-PROXIMO(I)
+           MOVE I TO LOOKUP-CABECA(LISTA-NUMS(I) + 1)
+           IF MODO-TRES-NUMEROS
+               ADD 1 TO QTDE-TOCADOS
+               MOVE LISTA-NUMS(I) TO VALOR-TOCADO(QTDE-TOCADOS)
+           END-IF.
+
+       LIMPAR-TOCADOS.
+           PERFORM VARYING T FROM 1 BY 1 UNTIL T > QTDE-TOCADOS
+               MOVE 0 TO LOOKUP-CABECA(VALOR-TOCADO(T) + 1)
+           END-PERFORM.
+
+       GRAVAR-CHECKPOINT.
+           OPEN OUTPUT ARQ-RESTART
+           MOVE I TO RESTART-POSICAO-I
+           MOVE ENCONTROU TO RESTART-ENCONTROU
+           MOVE QTDE-PARES-ACHADOS TO RESTART-QTDE-PARES
+           MOVE "N" TO RESTART-CONCLUIDO
+           MOVE MODO-BUSCA TO RESTART-MODO-BUSCA
+           MOVE QTDE-REGS TO RESTART-QTDE-REGS
+           WRITE REG-RESTART
+           CLOSE ARQ-RESTART.
+
+       GRAVAR-RESTART-FINAL.
+           OPEN OUTPUT ARQ-RESTART
+           MOVE QTDE-REGS TO RESTART-POSICAO-I
+           MOVE ENCONTROU TO RESTART-ENCONTROU
+           MOVE QTDE-PARES-ACHADOS TO RESTART-QTDE-PARES
+           MOVE "S" TO RESTART-CONCLUIDO
+           MOVE MODO-BUSCA TO RESTART-MODO-BUSCA
+           MOVE QTDE-REGS TO RESTART-QTDE-REGS
+           WRITE REG-RESTART
+           CLOSE ARQ-RESTART.
+
+       GRAVAR-RODAPE-RELATORIO.
+           MOVE SPACES TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+
+           MOVE SPACES TO LINHA-RELATORIO
+           IF ENCONTROU = "S"
+               STRING "TOTAL DE OCORRENCIAS ENCONTRADAS: "
+                      DELIMITED BY SIZE
+                      QTDE-PARES-ACHADOS DELIMITED BY SIZE
+                 INTO LINHA-RELATORIO
+               END-STRING
+           ELSE
+               STRING "NENHUMA OCORRENCIA ENCONTRADA." DELIMITED BY SIZE
+                 INTO LINHA-RELATORIO
+               END-STRING
+           END-IF
+           WRITE LINHA-RELATORIO.
+
+       GRAVAR-AUDITORIA.
+           PERFORM PREPARAR-CABECALHO-AUDITORIA
+           MOVE "C" TO AUD-TIPO-REG
+           MOVE TARGET TO AUD-TARGET
+           MOVE QTDE-REGS TO AUD-QTDE-NUMS
+           MOVE ENCONTROU TO AUD-RESULTADO
+           MOVE QTDE-PARES-ACHADOS TO AUD-QTDE-PARES
+           WRITE REG-AUDITORIA.
